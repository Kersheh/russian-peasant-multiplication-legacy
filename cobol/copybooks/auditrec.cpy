@@ -0,0 +1,7 @@
+*> AUDITREC - shared record layout for the multiplication audit log
+*> (AUDITLOG), written by ITERATIVE and read back by REPORT/RECONCILE.
+    01 audit-record.
+      05 audit-m         pic 9(16).
+      05 audit-n         pic 9(16).
+      05 audit-p         pic 9(32).
+      05 audit-timestamp pic x(21).
