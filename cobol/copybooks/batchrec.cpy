@@ -0,0 +1,5 @@
+*> BATCHREC - shared record layout for the M/N batch transaction
+*> file consumed by ITERATIVE (batch mode) and RECONCILE.
+    01 batch-record.
+      05 batch-m pic x(16).
+      05 batch-n pic x(16).
