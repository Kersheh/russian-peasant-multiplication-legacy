@@ -0,0 +1,24 @@
+*> ITERCALC - shared ITER/CALC doubling-algorithm paragraphs used by
+*> ITERATIVE and RECONCILE. Requires the calling program to have
+*> COPY MULTREC (M/N/P) plus WS-OVERFLOW-FLAG pic x (88
+*> OVERFLOW-DETECTED value 'Y'), WS-P-WIDE pic 9(34) and
+*> WS-N-WIDE pic 9(18) defined in working-storage.
+    iter.
+      compute p = 0.
+      move 'N' to ws-overflow-flag.
+      perform calc until m <= 0.
+
+    calc.
+      if function mod(m, 2) = 1 then
+        compute ws-p-wide = p + n
+        if ws-p-wide > 99999999999999999999999999999999
+          move 'Y' to ws-overflow-flag
+        end-if
+        move ws-p-wide to p
+      end-if.
+      compute m = m / 2.
+      compute ws-n-wide = n * 2.
+      if ws-n-wide > 9999999999999999
+        move 'Y' to ws-overflow-flag
+      end-if.
+      move ws-n-wide to n.
