@@ -0,0 +1,5 @@
+*> MULTREC - shared M/N/P working-storage layout for the
+*> Russian Peasant Multiplication family of programs.
+    77 m     pic 9(16).
+    77 n     pic 9(16).
+    77 p     pic 9(32).
