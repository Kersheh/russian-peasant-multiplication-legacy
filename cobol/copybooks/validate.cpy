@@ -0,0 +1,63 @@
+*> VALIDATE - shared numeric-argument validation paragraphs used by
+*> ITERATIVE and RECONCILE. Requires the calling program to have
+*> COPY BATCHREC (BATCH-M/BATCH-N) and COPY MULTREC (M/N) plus
+*> WS-CHECK-BUFFER pic x(32), WS-CHECK-LABEL pic x(10), WS-NUMVAL-CHECK
+*> pic s9(4), WS-CHECK-RESULT pic 9(16), WS-CHECK-STATUS pic x(3) (88
+*> CHECK-OK/CHECK-BAD), WS-BATCH-M-STATUS pic x(3), WS-BATCH-N-STATUS
+*> pic x(3), WS-BATCH-RECORD-STATUS pic x(3) (88
+*> BATCH-RECORD-OK/BATCH-RECORD-BAD), and WS-DECIMAL-COUNT pic 9(2)
+*> defined in working-storage.
+    validate-batch-record.
+      move batch-m to ws-check-buffer.
+      move "M" to ws-check-label.
+      perform validate-arg.
+      move ws-check-status to ws-batch-m-status.
+      move ws-check-result to m.
+
+      move batch-n to ws-check-buffer.
+      move "N" to ws-check-label.
+      perform validate-arg.
+      move ws-check-status to ws-batch-n-status.
+      move ws-check-result to n.
+
+      if ws-batch-m-status = "BAD" or ws-batch-n-status = "BAD"
+        move "BAD" to ws-batch-record-status
+      else
+        move "OK" to ws-batch-record-status
+      end-if.
+
+    validate-arg.
+      move "OK" to ws-check-status.
+
+      compute ws-numval-check = function test-numval(function trim(ws-check-buffer)).
+      if ws-numval-check not = 0
+        display "ERROR: " function trim(ws-check-label)
+          " argument is not numeric: " function trim(ws-check-buffer)
+        move "BAD" to ws-check-status
+      end-if.
+
+      if check-ok and function trim(ws-check-buffer)(1:1) = "-"
+        display "ERROR: " function trim(ws-check-label)
+          " argument must not be negative: " function trim(ws-check-buffer)
+        move "BAD" to ws-check-status
+      end-if.
+
+      move 0 to ws-decimal-count.
+      inspect ws-check-buffer tallying ws-decimal-count for all ".".
+      if check-ok and ws-decimal-count > 0
+        display "ERROR: " function trim(ws-check-label)
+          " argument must be an integer: " function trim(ws-check-buffer)
+        move "BAD" to ws-check-status
+      end-if.
+
+      if check-ok and function length(function trim(ws-check-buffer)) > 16
+        display "ERROR: " function trim(ws-check-label)
+          " argument exceeds PIC 9(16) range: " function trim(ws-check-buffer)
+        move "BAD" to ws-check-status
+      end-if.
+
+      if check-ok
+        compute ws-check-result = function numval(function trim(ws-check-buffer))
+      else
+        move 0 to ws-check-result
+      end-if.
