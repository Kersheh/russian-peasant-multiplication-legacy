@@ -7,35 +7,296 @@ environment division.
   input-output section.
     file-control.
       select standard-output assign to display.
+      select batch-input assign to dynamic ws-batch-filename
+        organization line sequential
+        file status is ws-batch-status.
+      select audit-log assign to "AUDITLOG"
+        organization line sequential
+        file status is ws-audit-status.
+      select checkpoint-file assign to "CHECKPT"
+        organization line sequential
+        file status is ws-checkpoint-status.
 
 data division.
   file section.
     fd standard-output.
       01 out pic x(50).
+    fd batch-input.
+      copy batchrec.
+    fd audit-log.
+      copy auditrec.
+    fd checkpoint-file.
+      01 checkpoint-record.
+        05 checkpoint-recnum    pic 9(8).
+        05 checkpoint-filename  pic x(100).
   working-storage section.
-    77 m     pic 9(16).
-    77 n     pic 9(16).
-    77 p     pic 9(32).
+    copy multrec.
+
+    77 ws-m-buffer       pic x(32).
+    77 ws-n-buffer       pic x(32).
+    77 ws-numval-check   pic s9(4).
+    77 ws-orig-m         pic 9(16).
+    77 ws-orig-n         pic 9(16).
+    77 ws-batch-filename pic x(100).
+    77 ws-eof-flag       pic x value 'N'.
+      88 end-of-batch    value 'Y'.
+    77 ws-overflow-flag  pic x value 'N'.
+      88 overflow-detected value 'Y'.
+    77 ws-audit-status   pic x(2).
+    77 ws-batch-status    pic x(2).
+    77 ws-checkpoint-status   pic x(2).
+    77 ws-checkpoint-recnum   pic 9(8) value 0.
+    77 ws-checkpoint-filename pic x(100) value spaces.
+    77 ws-record-count        pic 9(8) value 0.
+    77 ws-rejected-count      pic 9(8) value 0.
+    77 ws-checkpoint-interval pic 9(4) value 100.
+    77 ws-check-buffer  pic x(32).
+    77 ws-check-label   pic x(10).
+    77 ws-check-result  pic 9(16).
+    77 ws-decimal-count pic 9(2) value 0.
+    77 ws-check-status  pic x(3) value "OK".
+      88 check-ok       value "OK".
+      88 check-bad      value "BAD".
+    77 ws-batch-m-status      pic x(3).
+    77 ws-batch-n-status      pic x(3).
+    77 ws-batch-record-status pic x(3).
+      88 batch-record-ok     value "OK".
+      88 batch-record-bad    value "BAD".
+    77 ws-table-n        pic 9(16).
+    77 ws-table-m-start  pic 9(16).
+    77 ws-table-m-end    pic 9(16).
+    77 ws-current-m      pic 9(16).
+    77 ws-tbl-m-edit     pic z(15)9.
+    77 ws-tbl-n-edit     pic z(15)9.
+    77 ws-tbl-p-edit     pic z(31)9.
+    77 ws-table-line     pic x(80).
+    77 ws-p-wide         pic 9(34).
+    77 ws-n-wide         pic 9(18).
+    77 ws-overflow-note  pic x(50) value spaces.
+    77 ws-tbl-flag       pic x(8)  value spaces.
 
 procedure division.
   open output standard-output.
+  perform open-audit-log.
+
+  accept ws-m-buffer from argument-value.
 
-  accept m from argument-value.
-  accept n from argument-value.
+  if ws-m-buffer = "BATCH"
+    perform run-batch
+  else if ws-m-buffer = "TABLE"
+    perform run-table
+  else
+    accept ws-n-buffer from argument-value
+    perform validate-input
 
-  perform iter.
-  display p.
+    perform iter
+    perform check-overflow
+    display p ws-overflow-note
+    perform write-audit
+  end-if.
 
   close standard-output.
+  close audit-log.
   stop run.
 
-  iter.
-    compute p = 0.
-    perform calc until m <= 0.
+  open-audit-log.
+    open extend audit-log.
+    if ws-audit-status = "35"
+      open output audit-log
+    end-if.
+
+  run-batch.
+    accept ws-batch-filename from argument-value.
+    move 0 to ws-record-count.
+    move 0 to ws-rejected-count.
+    perform read-checkpoint.
+    open input batch-input.
+    if ws-batch-status not = "00"
+      display "ERROR: unable to open batch input file "
+        function trim(ws-batch-filename) " (status " ws-batch-status ")"
+      move 16 to return-code
+    else
+      if ws-checkpoint-recnum > 0
+        perform skip-to-checkpoint
+      end-if
+      perform until end-of-batch
+        read batch-input
+          at end
+            move 'Y' to ws-eof-flag
+          not at end
+            add 1 to ws-record-count
+            perform validate-batch-record
+            if batch-record-bad
+              display "REJECTED: bad M/N in batch record "
+                ws-record-count
+              add 1 to ws-rejected-count
+            else
+              move m to ws-orig-m
+              move n to ws-orig-n
+              perform iter
+              perform check-overflow
+              display p ws-overflow-note
+              perform write-audit
+            end-if
+            if function mod(ws-record-count, ws-checkpoint-interval) = 0
+              perform write-checkpoint
+            end-if
+        end-read
+      end-perform
+      close batch-input
+      display "BATCH COMPLETE: " ws-record-count " READ, "
+        ws-rejected-count " REJECTED"
+      perform clear-checkpoint
+      if ws-rejected-count > 0
+        move 8 to return-code
+      end-if
+    end-if.
+
+  copy validate.
+
+  read-checkpoint.
+    move 0 to ws-checkpoint-recnum.
+    move spaces to ws-checkpoint-filename.
+    open input checkpoint-file.
+    if ws-checkpoint-status = "00"
+      read checkpoint-file
+        not at end
+          move checkpoint-recnum to ws-checkpoint-recnum
+          move checkpoint-filename to ws-checkpoint-filename
+      end-read
+      close checkpoint-file
+    end-if.
+    if ws-checkpoint-filename not = ws-batch-filename
+      move 0 to ws-checkpoint-recnum
+    end-if.
+
+  skip-to-checkpoint.
+    perform until ws-record-count >= ws-checkpoint-recnum or end-of-batch
+      read batch-input
+        at end
+          move 'Y' to ws-eof-flag
+        not at end
+          add 1 to ws-record-count
+      end-read
+    end-perform.
+
+  write-checkpoint.
+    open output checkpoint-file.
+    move ws-record-count to checkpoint-recnum.
+    move ws-batch-filename to checkpoint-filename.
+    write checkpoint-record.
+    close checkpoint-file.
+
+  clear-checkpoint.
+    open output checkpoint-file.
+    move 0 to checkpoint-recnum.
+    move spaces to checkpoint-filename.
+    write checkpoint-record.
+    close checkpoint-file.
+
+  run-table.
+    accept ws-check-buffer from argument-value.
+    move "N" to ws-check-label.
+    perform validate-arg.
+    perform abort-if-invalid.
+    move ws-check-result to ws-table-n.
+
+    accept ws-check-buffer from argument-value.
+    move "M-START" to ws-check-label.
+    perform validate-arg.
+    perform abort-if-invalid.
+    move ws-check-result to ws-table-m-start.
+
+    accept ws-check-buffer from argument-value.
+    move "M-END" to ws-check-label.
+    perform validate-arg.
+    perform abort-if-invalid.
+    move ws-check-result to ws-table-m-end.
+
+    display "M/N/P TABLE - N=" ws-table-n
+      " M=" ws-table-m-start " TO " ws-table-m-end.
+    perform print-table-header.
+
+    move ws-table-m-start to ws-current-m.
+    perform until ws-current-m > ws-table-m-end
+      move ws-current-m to m
+      move ws-table-n to n
+      perform iter
+      perform print-table-row
+      move ws-current-m to ws-orig-m
+      move ws-table-n to ws-orig-n
+      perform write-audit
+      add 1 to ws-current-m
+    end-perform.
+
+  print-table-header.
+    move spaces to ws-table-line.
+    string "               M" delimited by size
+      "  "                    delimited by size
+      "               N"      delimited by size
+      "  "                    delimited by size
+      "                               P" delimited by size
+      "  FLAG    "            delimited by size
+      into ws-table-line
+    end-string.
+    display ws-table-line.
+
+  print-table-row.
+    move ws-current-m to ws-tbl-m-edit.
+    move ws-table-n    to ws-tbl-n-edit.
+    move p             to ws-tbl-p-edit.
+    if overflow-detected
+      move "OVERFLOW" to ws-tbl-flag
+    else
+      move spaces to ws-tbl-flag
+    end-if.
+    move spaces to ws-table-line.
+    string ws-tbl-m-edit delimited by size
+      "  "                delimited by size
+      ws-tbl-n-edit       delimited by size
+      "  "                delimited by size
+      ws-tbl-p-edit       delimited by size
+      "  "                delimited by size
+      ws-tbl-flag         delimited by size
+      into ws-table-line
+    end-string.
+    display ws-table-line.
+
+  validate-input.
+    move ws-m-buffer to ws-check-buffer.
+    move "M" to ws-check-label.
+    perform validate-arg.
+    perform abort-if-invalid.
+    move ws-check-result to m.
+
+    move ws-n-buffer to ws-check-buffer.
+    move "N" to ws-check-label.
+    perform validate-arg.
+    perform abort-if-invalid.
+    move ws-check-result to n.
+
+    move m to ws-orig-m.
+    move n to ws-orig-n.
+
+  abort-if-invalid.
+    if check-bad
+      move 16 to return-code
+      stop run
+    end-if.
+
+  write-audit.
+    move ws-orig-m to audit-m.
+    move ws-orig-n to audit-n.
+    move p to audit-p.
+    move function current-date to audit-timestamp.
+    write audit-record.
+
+  copy itercalc.
 
-  calc.
-    if function mod(m, 2) = 1 then
-      compute p = p + n
+  check-overflow.
+    if overflow-detected
+      move "  *** WARNING: OVERFLOW - P/N MAY BE TRUNCATED ***"
+        to ws-overflow-note
+    else
+      move spaces to ws-overflow-note
     end-if.
-    compute m = m / 2.
-    compute n = n * 2.
