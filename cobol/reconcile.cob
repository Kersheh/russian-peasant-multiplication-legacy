@@ -0,0 +1,99 @@
+*> Reconciliation check for Russian Peasant Multiplication:
+*> re-runs the ITER/CALC doubling algorithm for each M/N pair in a
+*> batch file and compares it against a direct COMPUTE multiply,
+*> flagging any pair where the two disagree.
+identification division.
+  program-id. reconcile.
+
+environment division.
+  input-output section.
+    file-control.
+      select batch-input assign to dynamic ws-batch-filename
+        organization line sequential
+        file status is ws-batch-status.
+
+data division.
+  file section.
+    fd batch-input.
+      copy batchrec.
+  working-storage section.
+    copy multrec.
+
+    77 check-p            pic 9(32).
+    77 ws-orig-m          pic 9(16).
+    77 ws-orig-n          pic 9(16).
+    77 ws-batch-filename  pic x(100).
+    77 ws-batch-status    pic x(2).
+    77 ws-eof-flag        pic x value 'N'.
+      88 end-of-batch     value 'Y'.
+    77 ws-mismatch-count  pic 9(8) value 0.
+    77 ws-checked-count   pic 9(8) value 0.
+    77 ws-rejected-count  pic 9(8) value 0.
+    77 ws-record-count    pic 9(8) value 0.
+
+    77 ws-check-buffer  pic x(32).
+    77 ws-check-label   pic x(10).
+    77 ws-check-result  pic 9(16).
+    77 ws-decimal-count pic 9(2) value 0.
+    77 ws-numval-check  pic s9(4).
+    77 ws-check-status  pic x(3) value "OK".
+      88 check-ok       value "OK".
+      88 check-bad      value "BAD".
+    77 ws-batch-m-status      pic x(3).
+    77 ws-batch-n-status      pic x(3).
+    77 ws-batch-record-status pic x(3).
+      88 batch-record-ok     value "OK".
+      88 batch-record-bad    value "BAD".
+    77 ws-overflow-flag  pic x value 'N'.
+      88 overflow-detected value 'Y'.
+    77 ws-p-wide         pic 9(34).
+    77 ws-n-wide         pic 9(18).
+
+procedure division.
+  accept ws-batch-filename from argument-value.
+
+  open input batch-input.
+  if ws-batch-status not = "00"
+    display "ERROR: unable to open batch input file "
+      function trim(ws-batch-filename) " (status " ws-batch-status ")"
+    move 16 to return-code
+  else
+    perform until end-of-batch
+      read batch-input
+        at end
+          move 'Y' to ws-eof-flag
+        not at end
+          add 1 to ws-record-count
+          perform validate-batch-record
+          if batch-record-bad
+            display "REJECTED: bad M/N in batch record " ws-record-count
+            add 1 to ws-rejected-count
+          else
+            move m to ws-orig-m
+            move n to ws-orig-n
+
+            perform iter
+            compute check-p = ws-orig-m * ws-orig-n
+
+            add 1 to ws-checked-count
+            if check-p not = p
+              display "MISMATCH: M=" ws-orig-m " N=" ws-orig-n
+                " ITER-P=" p " CHECK-P=" check-p
+              add 1 to ws-mismatch-count
+            end-if
+          end-if
+      end-read
+    end-perform
+    close batch-input
+
+    display "RECONCILE COMPLETE: " ws-checked-count " CHECKED, "
+      ws-mismatch-count " MISMATCH(ES), " ws-rejected-count " REJECTED"
+    if ws-mismatch-count > 0
+      move 8 to return-code
+    end-if
+  end-if.
+  stop run.
+
+  copy validate.
+
+  copy itercalc.
