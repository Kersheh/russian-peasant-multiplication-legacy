@@ -0,0 +1,148 @@
+*> Control-total summary report for a batch of Russian Peasant
+*> Multiplication runs, driven off the ITERATIVE audit log.
+identification division.
+  program-id. report.
+
+environment division.
+  input-output section.
+    file-control.
+      select audit-log assign to "AUDITLOG"
+        organization line sequential
+        file status is ws-audit-status.
+      select report-out assign to "RPTOUT"
+        organization line sequential.
+
+data division.
+  file section.
+    fd audit-log.
+      copy auditrec.
+    fd report-out.
+      01 report-line pic x(132).
+  working-storage section.
+    77 ws-audit-status pic x(2).
+    77 ws-eof-flag      pic x value 'N'.
+      88 end-of-audit   value 'Y'.
+    77 ws-overflow-flag pic x value 'N'.
+      88 overflow-detected value 'Y'.
+
+    77 ws-record-count  pic 9(8)  value 0.
+    77 ws-sum-p         pic 9(32) value 0.
+    77 ws-min-p         pic 9(32) value 0.
+    77 ws-max-p         pic 9(32) value 0.
+    77 ws-page-number   pic 9(4)  value 1.
+    77 ws-run-date      pic x(21).
+
+    77 ws-count-edit    pic z(7)9.
+    77 ws-page-edit     pic z(3)9.
+    77 ws-sum-edit      pic z(30)9.
+    77 ws-min-edit      pic z(30)9.
+    77 ws-max-edit      pic z(30)9.
+    77 ws-sum-wide      pic 9(34).
+
+procedure division.
+  open input audit-log.
+  open output report-out.
+
+  perform print-headers.
+
+  if ws-audit-status = "00"
+    perform until end-of-audit
+      read audit-log
+        at end
+          move 'Y' to ws-eof-flag
+        not at end
+          perform accumulate-totals
+      end-read
+    end-perform
+  else
+    display "WARNING: AUDITLOG not available (status "
+      ws-audit-status "), report will show zero totals"
+  end-if.
+
+  perform print-summary.
+
+  if ws-audit-status = "00"
+    close audit-log
+  end-if.
+  close report-out.
+  stop run.
+
+  print-headers.
+    move function current-date to ws-run-date.
+    move ws-page-number to ws-page-edit.
+
+    move spaces to report-line.
+    string "RUSSIAN PEASANT MULTIPLICATION - CONTROL TOTAL REPORT"
+      delimited by size into report-line
+    end-string.
+    write report-line.
+
+    move spaces to report-line.
+    string "RUN DATE: " delimited by size
+      ws-run-date(1:8) delimited by size
+      "                              PAGE: " delimited by size
+      ws-page-edit delimited by size
+      into report-line
+    end-string.
+    write report-line.
+
+    move spaces to report-line.
+    write report-line.
+
+    move spaces to report-line.
+    string "RECORD COUNT" delimited by size
+      "          SUM OF P" delimited by size
+      "          MINIMUM P" delimited by size
+      "          MAXIMUM P" delimited by size
+      into report-line
+    end-string.
+    write report-line.
+
+    move spaces to report-line.
+    write report-line.
+
+  accumulate-totals.
+    add 1 to ws-record-count.
+    compute ws-sum-wide = ws-sum-p + audit-p.
+    if ws-sum-wide > 99999999999999999999999999999999
+      move 'Y' to ws-overflow-flag
+    end-if.
+    move ws-sum-wide to ws-sum-p.
+
+    if ws-record-count = 1
+      move audit-p to ws-min-p
+      move audit-p to ws-max-p
+    else
+      if audit-p < ws-min-p
+        move audit-p to ws-min-p
+      end-if
+      if audit-p > ws-max-p
+        move audit-p to ws-max-p
+      end-if
+    end-if.
+
+  print-summary.
+    move ws-record-count to ws-count-edit.
+    move ws-sum-p        to ws-sum-edit.
+    move ws-min-p        to ws-min-edit.
+    move ws-max-p        to ws-max-edit.
+
+    move spaces to report-line.
+    string function trim(ws-count-edit) delimited by size
+      "  " delimited by size
+      function trim(ws-sum-edit) delimited by size
+      "  " delimited by size
+      function trim(ws-min-edit) delimited by size
+      "  " delimited by size
+      function trim(ws-max-edit) delimited by size
+      into report-line
+    end-string.
+    write report-line.
+
+    if overflow-detected
+      move spaces to report-line
+      string "WARNING: SUM OF P OVERFLOWED PIC 9(32), TOTAL MAY BE TRUNCATED"
+        delimited by size into report-line
+      end-string
+      write report-line
+    end-if.
