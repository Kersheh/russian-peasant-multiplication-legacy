@@ -0,0 +1,37 @@
+//IITERJB  JOB (ACCT#),'NIGHTLY MULT RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,COND=(0,NE)
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH MULTIPLICATION RUN
+//*
+//* STEP1  RUNS IITER (ITERATIVE) IN BATCH MODE OVER THE NIGHTLY
+//*        M/N TRANSACTION DATASET, APPENDING TO THE AUDIT LOG AND
+//*        CHECKPOINTING SO AN ABEND MID-FILE CAN RESTART WITHOUT
+//*        REPROCESSING THE WHOLE DATASET.
+//* STEP2  RUNS ONLY IF STEP1 ENDS CLEAN AND PRODUCES THE CONTROL
+//*        TOTAL SUMMARY REPORT OFF THE AUDIT LOG.
+//*
+//* OPERATIONS ONLY NEEDS TO LOOK AT THIS JOB WHEN A NON-ZERO
+//* CONDITION CODE COMES BACK FROM EITHER STEP.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=ITERATIVE,PARM='BATCH BATCHIN',REGION=0M
+//STEPLIB  DD DSN=PROD.MULT.LOADLIB,DISP=SHR
+//BATCHIN  DD DSN=PROD.MULT.NIGHTLY.INPUT,DISP=SHR
+//AUDITLOG DD DSN=PROD.MULT.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=85,DSORG=PS)
+//* CHECKPT HOLDS A SINGLE CURRENT-CHECKPOINT RECORD. ITERATIVE
+//* REWRITES IT VIA OPEN OUTPUT EACH TIME, WHICH ONLY OVERWRITES
+//* CLEANLY UNDER DISP=OLD - MUST BE PRE-ALLOCATED ONCE (DISP=NEW)
+//* BEFORE THIS JOB'S FIRST RUN.
+//CHECKPT  DD DSN=PROD.MULT.CHECKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=108,DSORG=PS)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP2    EXEC PGM=REPORT,COND=(0,NE,STEP1)
+//AUDITLOG DD DSN=PROD.MULT.AUDITLOG,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
